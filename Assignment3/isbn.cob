@@ -13,11 +13,44 @@ select ifile assign to dynamic ws-fname
    organization is line sequential
    file status is file-stat.
 
+select ofile assign to dynamic ws-rptname
+   organization is line sequential
+   file status is rpt-stat.
+
+select rfile assign to dynamic ws-rejname
+   organization is line sequential
+   file status is rej-stat.
+
+select cfile assign to dynamic ws-catname
+   organization is line sequential
+   file status is cat-stat.
+
+select ckfile assign to dynamic ws-ckname
+   organization is line sequential
+   file status is ck-stat.
+
 data division.
 file section.
 fd ifile.
 01 isbnNum.
-   05 num pic x(10).
+   05 num pic x(13). *> Wide enough to hold either a 10-digit ISBN-10 or a 13-digit ISBN-13
+
+fd ofile.
+01 report-line pic x(200).
+
+fd rfile.
+01 reject-line pic x(200).
+
+fd cfile record is varying in size from 1 to 13 depending on catLen.
+01 catalog-line pic x(13).
+
+fd ckfile.
+01 ck-record.
+   05 ck-i pic 9(4).
+   05 ck-validCount pic 9(4).
+   05 ck-invalidCount pic 9(4).
+   05 ck-checkFailCount pic 9(4).
+   05 ck-fname pic x(30).
 
 working-storage section.
 *> File stuff
@@ -25,16 +58,50 @@ working-storage section.
 77 file-stat pic xx.
 77 feof pic a(1).
 
-77 numLines pic 99. *> Upper bound for i index
-77 i pic 99. *> Index to traverse through array
+*> Output report file that archives everything checkISBN prints
+77 ws-rptname pic x(30) value "isbn_report.txt".
+77 rpt-stat pic xx.
+77 ws-line pic x(200).
+77 ws-ptr pic 9(4).
+
+*> Reject listing for malformed source records (wrong length, blank,
+*> or embedded spaces) so they aren't mis-reported as bad check digits
+77 ws-rejname pic x(30) value "isbn_rejects.txt".
+77 rej-stat pic xx.
+77 srcLine pic 9(4) value 0. *> Physical line number in the input file
+77 ws-reclen pic 99. *> Trimmed length of the current input record
+77 ws-trimmed pic x(13). *> isbnNum with leading/trailing spaces stripped
+77 ws-spacecount pic 99. *> Count of embedded spaces in the current record
+77 ws-malformed pic 9.
+
+*> Catalog-ready output of every ISBN that passed validation
+77 ws-catname pic x(30) value "isbn_catalog.txt".
+77 cat-stat pic xx.
+77 catLen pic 99. *> Drives the variable-size write so no padding is emitted
+
+*> Checkpoint/restart - so an interrupted run of a large batch can
+*> resume instead of reprocessing every ISBN from record 1
+77 ws-ckname pic x(30) value "isbn_checkpoint.dat".
+77 ck-stat pic xx.
+77 ck-saved pic 9(4).
+77 startI pic 9(4). *> Record to start checkISBN from - 1, unless resuming
+77 ws-resume-ans pic x.
+
+77 numLines pic 9(4). *> Upper bound for i index
+77 i pic 9(4). *> Index to traverse through array
 77 j pic 99. *> Index to traverse strings in the array
-77 multiplier pic 99.
+77 k pic 9(4). *> Second index, used to scan the isbns table for duplicates
+77 maxIsbns pic 9(4) value 9999. *> Table capacity - keep in sync with "isbns occurs"
+77 fileTooLarge pic 9. *> Flag set when the input file has more than maxIsbns lines
+77 multiplier pic 99. *> Descending 10..1 weight for the ISBN-10 (mod-11) check
+77 multiplier13 pic 9. *> Alternating 1/3 weight for the ISBN-13 (EAN-13, mod-10) check
 77 totalCheck pic 999.
 77 temp pic 99.
 77 cSum pic 99.
 
 *> Flags for output
 77 badFile pic 9. *> Indicates file does not exist
+77 unattended pic 9 value 0. *> Set when ws-fname came from the command line, not an operator
 77 leadZero pic 9. *> Flag for leading zeros in an isbn
 77 trailZero pic 9. *> Flag for trailing zeros in an isbn
 77 trailLX pic 9. *> Flag for trailing lowercase x
@@ -43,25 +110,106 @@ working-storage section.
 77 validNum pic 9. *> Flag for a valid isbn num in isbns array
 77 incorrCheck pic 9. *> Flag for incorrect check num in isbn
 
-01 isbns occurs 100 times. *> Assumes a maximum of 100 isbn nums in the file
-   05 snum pic x occurs 10 times. *> Inner "array" of "strings" w/ length 10
-   
-   
+*> End-of-run summary tallies across the whole batch
+*> Widened to match numLines/i (pic 9(4)) so a 300+ line batch doesn't
+*> wrap the counters
+77 validCount pic 9(4).
+77 invalidCount pic 9(4). *> isValid failed - non-digit
+77 checkFailCount pic 9(4). *> isValid passed but checkSUM failed
+77 ws-totalcount pic 9(4).
+
+01 isbns occurs 9999 times. *> Capacity is maxIsbns, readLine stops cleanly past it
+   05 isbnText pic x(13). *> Whole ISBN value, ISBN-10 or ISBN-13
+   05 snum redefines isbnText pic x occurs 13 times. *> Per-character view used by isValid/checkSUM
+   05 isbnLen pic 99. *> Actual length of the value - 10 for ISBN-10, 13 for ISBN-13
+   05 srcLineOf pic 9(4). *> Source file line number this entry was read from
+
 
 procedure division.
 
    move 0 to badFile
+   move 0 to fileTooLarge
+   move 0 to validCount
+   move 0 to invalidCount
+   move 0 to checkFailCount
    *> Call readISBN
    perform readISBN
 
    if badFile is = 0 then
 
-      *> Helper paragraph for each ISBN num that
-      *> calls isValid and checkSum and helps format the
-      *> output for both
-      perform checkISBN
-         varying i from 1 by 1
-         until i = numLines
+      *> See if an earlier run left off partway through this batch -
+      *> must know startI before opening ofile/cfile below, so a resume
+      *> extends the existing archive/catalog instead of truncating it
+      move 1 to startI
+      perform checkCheckpoint
+
+      if startI > 1 then
+         open extend ofile
+         if rpt-stat is = "35" then
+            display "WARNING: isbn_report.txt not found, starting a new one"
+            open output ofile
+         else
+            if rpt-stat is not = "00" then
+               display "ERROR: Unexpected file status " rpt-stat
+                  " opening " ws-rptname(1:20)
+               move 1 to badFile
+            end-if
+         end-if
+
+         open extend cfile
+         if cat-stat is = "35" then
+            display "WARNING: isbn_catalog.txt not found, starting a new one"
+            open output cfile
+         else
+            if cat-stat is not = "00" then
+               display "ERROR: Unexpected file status " cat-stat
+                  " opening " ws-catname(1:20)
+               move 1 to badFile
+            end-if
+         end-if
+      else
+         open output ofile
+         open output cfile
+      end-if
+
+      *> An open failure above (badFile set) means ofile/cfile aren't in a
+      *> usable state - skip the rest of the batch rather than validating
+      *> records into a report/catalog that was never actually opened
+      if badFile is = 0 then
+
+         *> Reconciliation pass - catch the same ISBN loaded twice
+         *> (vendor feed + manual keying) before checkISBN runs. Only run
+         *> this once per logical batch - a resumed run already emitted
+         *> these findings into the report during the interrupted run, so
+         *> rescanning the whole table again would duplicate them
+         if startI = 1 then
+            perform checkDuplicates
+         end-if
+
+         *> Helper paragraph for each ISBN num that
+         *> calls isValid and checkSum and helps format the
+         *> output for both
+         perform checkISBN
+            varying i from startI by 1
+            until i = numLines
+
+         *> Run completed normally, clear the checkpoint so the next
+         *> run starts from record 1 again
+         open output ckfile
+         move 0 to ck-i
+         move 0 to ck-validCount
+         move 0 to ck-invalidCount
+         move 0 to ck-checkFailCount
+         move spaces to ck-fname
+         write ck-record
+         close ckfile
+
+         perform printSummary
+
+         close ofile
+         close cfile
+
+      end-if
 
    end-if.
 
@@ -75,20 +223,47 @@ readISBN.
 
    move 1 to numLines
 
-   display "Enter the input file name: ".
-   accept ws-fname.
+   *> Allow the input file name to be passed in as a run parameter
+   *> (e.g. "isbn /data/acquisitions.txt") so the job can be scheduled
+   *> unattended instead of always blocking on an operator prompt
+   move spaces to ws-fname
+   accept ws-fname from command-line
+
+   if ws-fname is = spaces then
+      display "Enter the input file name: "
+      accept ws-fname
+   else
+      move 1 to unattended
+   end-if
 
    open input ifile.
 
    *> Obtained from craftofcoding
-   *> If the file-stat is 35, the file does not exist, 
-   *> so we update badFile flag and do not read file
-   if (file-stat = "35") then 
-      display "ERROR: File " ws-fname(1:20) " does not exist"
-      move 1 to badFile
-   else 
-      perform readLine until feof = 'y'
-   end-if
+   *> Report the specific file-status code on an open failure instead of
+   *> assuming every non-zero status means the file does not exist
+   evaluate file-stat
+      when "00"
+         open output rfile
+         perform readLine until feof = 'y'
+         close rfile
+      when "35"
+         display "ERROR: File " ws-fname(1:20) " does not exist"
+         move 1 to badFile
+      when "37"
+         display "ERROR: Permission denied opening file " ws-fname(1:20)
+         move 1 to badFile
+      when "39"
+         display "ERROR: File " ws-fname(1:20)
+            " has mismatched attributes (record/organization mismatch)"
+         move 1 to badFile
+      when "30"
+         display "ERROR: Permanent I/O error opening file " ws-fname(1:20)
+         move 1 to badFile
+      when other
+         display "ERROR: Unexpected file status " file-stat
+            " opening file " ws-fname(1:20)
+         move 1 to badFile
+   end-evaluate
 
    close ifile.
 
@@ -98,8 +273,57 @@ readLine.
    *> Reads each line of file into index i of isbns array
    read ifile at end move 'y' to feof.
       if feof is not = 'y'
-         move isbnNum to isbns(numLines)
-         add 1 to numLines.
+         add 1 to srcLine
+
+         *> A well-formed record is exactly 10 or 13 characters with no
+         *> blanks embedded in it - anything else is a data-entry problem,
+         *> not a bad check digit, so route it to the reject listing
+         move 0 to ws-malformed
+         move 0 to ws-spacecount
+         move spaces to ws-trimmed
+         move function trim(isbnNum) to ws-trimmed
+         compute ws-reclen = function length(function trim(isbnNum))
+
+         *> Inspect the trimmed value, not the raw buffer - a record with
+         *> leading whitespace would otherwise be offset from ws-reclen and
+         *> get misdetected as having an embedded space
+         if ws-reclen > 0
+            inspect ws-trimmed(1:ws-reclen) tallying ws-spacecount for all spaces
+         end-if
+
+         if ws-reclen = 0 or ws-spacecount > 0
+               or (ws-reclen not = 10 and ws-reclen not = 13) then
+            move 1 to ws-malformed
+         end-if
+
+         if ws-malformed = 1
+            move spaces to ws-line
+            move 1 to ws-ptr
+            string "Line " delimited by size
+               srcLine delimited by size
+               ": rejected, malformed record [" delimited by size
+               isbnNum delimited by size
+               "]" delimited by size
+               into ws-line with pointer ws-ptr
+            display function trim(ws-line)
+            move ws-line to reject-line
+            write reject-line
+         else
+            *> >= rather than > : numLines is pic 9(4), same width as
+            *> maxIsbns, so stop one short of maxIsbns instead of letting
+            *> "add 1 to numLines" overflow/wrap past the field's max value
+            if numLines >= maxIsbns
+               display "ERROR: input file has more than " maxIsbns
+                  " ISBNs, stopping before the rest of the file"
+               move 1 to fileTooLarge
+               move 'y' to feof
+            else
+               move ws-trimmed to isbnText(numLines)
+               move ws-reclen to isbnLen(numLines)
+               move srcLine to srcLineOf(numLines)
+               add 1 to numLines
+            end-if
+         end-if.
 
 
 
@@ -115,56 +339,227 @@ checkISBN.
    move 0 to totalCheck
    move 0 to incorrCheck
    move 10 to multiplier
+   move 1 to multiplier13
+
+   *> ISBN-10 and ISBN-13 use different check-digit algorithms,
+   *> dispatch on the record length detected in readLine
+   evaluate isbnLen(i)
+      when 10
+         *> Hardcode 11 as we are only using 10 digit isbn nums
+         perform isValid
+            varying j from 1 by 1
+            until j = 11
+      when 13
+         *> Hardcode 14 as ISBN-13 has 13 digits
+         perform isValid13
+            varying j from 1 by 1
+            until j = 14
+      when other
+         *> Neither a 10 nor 13 character record, cannot be a valid ISBN
+         move 0 to validNum
+   end-evaluate
 
 
-   perform isValid
-      varying j from 1 by 1
-      until j = 11. *> Hardcode 11 as we are only using 10 digit isbn nums
-
+   *> Build the formatted result line once, then send it to both
+   *> the screen and the archive report file, instead of displaying
+   *> each piece straight to the console.
+   move spaces to ws-line
+   move 1 to ws-ptr
 
-   display isbns(i) "   " with no advancing
+   string isbnText(i) delimited by size
+          "   " delimited by size
+          into ws-line with pointer ws-ptr
 
    *> ISBN is valid, now we calculate checkSum
    if validNum is = 1 then
-      display "correct" with no advancing
-      perform checkSUM
-         varying j from 1 by 1
-         until j = 11
-      
-      if checkCorr is = 1 then 
-         display " and valid" with no advancing
-      else 
-         display ", but not valid (invalid check digit)" with no advancing
+      string "correct" delimited by size into ws-line with pointer ws-ptr
+
+      evaluate isbnLen(i)
+         when 10
+            perform checkSUM
+               varying j from 1 by 1
+               until j = 11
+         when 13
+            perform checkSUM13
+               varying j from 1 by 1
+               until j = 14
+      end-evaluate
+
+      if checkCorr is = 1 then
+         string " and valid" delimited by size into ws-line with pointer ws-ptr
+         add 1 to validCount
+
+         *> Normalize a trailing lowercase x before handing this ISBN
+         *> to the catalog loader
+         if trailLX is = 1 then
+            move 'X' to snum(i, isbnLen(i))
+         end-if
+
+         *> Write only the significant characters - no padding - so
+         *> ISBN-10 and ISBN-13 lines are both exactly their own length
+         move isbnLen(i) to catLen
+         move spaces to catalog-line
+         move isbnText(i) to catalog-line
+         write catalog-line
+      else
+         string ", but not valid (invalid check digit)" delimited by size
+            into ws-line with pointer ws-ptr
+         add 1 to checkFailCount
       end-if
 
    *> ISBN is not valid
    else
-      display "incorrect, contains a non-digit" with no advancing
+      string "incorrect, contains a non-digit" delimited by size
+         into ws-line with pointer ws-ptr
+      add 1 to invalidCount
 
-      if incorrCheck is = 1 then 
-         display "/X in check digit" with no advancing
+      if incorrCheck is = 1 then
+         string "/X in check digit" delimited by size into ws-line with pointer ws-ptr
       end-if
    end-if
 
    *> Print any of our flags if they were triggered
-   if leadZero is = 1 and checkCorr is not = 0 then 
-      display ", leading zero" with no advancing
+   if leadZero is = 1 and checkCorr is not = 0 then
+      string ", leading zero" delimited by size into ws-line with pointer ws-ptr
    end-if
 
-   if trailZero is = 1 and checkCorr is not = 0 then 
-      display ", trailing zero" with no advancing
+   if trailZero is = 1 and checkCorr is not = 0 then
+      string ", trailing zero" delimited by size into ws-line with pointer ws-ptr
    end-if
 
    if trailLX is = 1 and checkCorr is not = 0 then
-      display ", trailing lowercase X" with no advancing
+      string ", trailing lowercase X" delimited by size into ws-line with pointer ws-ptr
    end-if
-   
+
    if trailUX is = 1 and checkCorr is not = 0 then
-      display ", trailing uppercase X" with no advancing
+      string ", trailing uppercase X" delimited by size into ws-line with pointer ws-ptr
    end-if
 
-   display " ".
+   display function trim(ws-line)
+   move ws-line to report-line
+   write report-line
+
+   *> Record a checkpoint every 10 ISBNs, now that record i has actually
+   *> been validated and its report/catalog lines written - a saved
+   *> ck-i = i means i is genuinely done, not "about to be attempted"
+   if function mod(i, 10) = 0 then
+      open output ckfile
+      move i to ck-i
+      move validCount to ck-validCount
+      move invalidCount to ck-invalidCount
+      move checkFailCount to ck-checkFailCount
+      move ws-fname to ck-fname
+      write ck-record
+      close ckfile
+   end-if.
+
+
+
+
+*> Paragraph that totals up the per-ISBN results from checkISBN
+*> and prints a batch-health summary to the screen and the report file
+printSummary.
 
+   move spaces to ws-line
+   move 1 to ws-ptr
+   compute ws-totalcount = numLines - 1
+
+   string "Processed " delimited by size
+      ws-totalcount delimited by size
+      " ISBN(s): " delimited by size
+      validCount delimited by size
+      " valid, " delimited by size
+      invalidCount delimited by size
+      " invalid (non-digit), " delimited by size
+      checkFailCount delimited by size
+      " failed check digit" delimited by size
+      into ws-line with pointer ws-ptr
+
+   display function trim(ws-line)
+   move ws-line to report-line
+   write report-line.
+
+
+
+*> Paragraph that looks for a checkpoint left by an earlier, interrupted
+*> run and, if found, offers to resume checkISBN from there instead of
+*> reprocessing ISBNs that were already validated. An unattended run
+*> (file name supplied on the command line) auto-resumes without
+*> prompting, since there is no operator to answer Y/N overnight.
+checkCheckpoint.
+
+   open input ckfile
+   if ck-stat is = "00" then
+      read ckfile
+         at end move 0 to ck-i move spaces to ck-fname
+         not at end continue
+      end-read
+      move ck-i to ck-saved
+      close ckfile
+
+      *> A checkpoint only means something against the input file that
+      *> produced it - without this check a stale checkpoint from an
+      *> unrelated run would silently skip the lead records of whatever
+      *> file happens to be passed in next
+      if ck-fname is not = ws-fname then
+         move 0 to ck-saved
+      end-if
+
+      if ck-saved > 0 and ck-saved < numLines then
+         if unattended is = 1 then
+            compute startI = ck-saved + 1
+            display "Resuming from checkpoint at record " ck-saved
+            perform restoreCheckpointCounts
+         else
+            display "Found checkpoint at record " ck-saved
+               ". Resume from there? (Y/N): "
+            accept ws-resume-ans
+            if ws-resume-ans is = "Y" or ws-resume-ans is = "y" then
+               compute startI = ck-saved + 1
+               perform restoreCheckpointCounts
+            end-if
+         end-if
+      end-if
+   else
+      close ckfile
+   end-if.
+
+
+*> Restores the summary tallies saved alongside the checkpoint, so a
+*> resumed run's end-of-batch summary still covers the whole batch
+*> instead of only the records this particular run re-processed
+restoreCheckpointCounts.
+
+   move ck-validCount to validCount
+   move ck-invalidCount to invalidCount
+   move ck-checkFailCount to checkFailCount.
+
+
+*> Paragraph that scans the whole isbns table for the same value
+*> loaded more than once, and reports the source line numbers involved
+checkDuplicates.
+
+   perform varying i from 1 by 1 until i = numLines
+      compute k = i + 1
+      perform varying k from k by 1 until k = numLines
+         *> Compare case-insensitively - a re-keyed ISBN-10 ending in a
+         *> lowercase x is the same title as one ending in uppercase X
+         if function upper-case(isbnText(i)) is = function upper-case(isbnText(k)) then
+            move spaces to ws-line
+            move 1 to ws-ptr
+            string "Duplicate ISBN " delimited by size
+               isbnText(i) delimited by size
+               " found at lines " delimited by size
+               srcLineOf(i) delimited by size
+               " and " delimited by size
+               srcLineOf(k) delimited by size
+               into ws-line with pointer ws-ptr
+            display function trim(ws-line)
+            move ws-line to report-line
+            write report-line
+         end-if
+      end-perform
+   end-perform.
 
 
 
@@ -251,3 +646,55 @@ checkSUM.
 
    end-if.
 
+
+*> Paragraph to check the validity of an ISBN-13 num
+*> ISBN-13 (EAN-13) digits, including the check digit, are always numeric
+isValid13.
+
+   if snum(i, j) is not numeric then
+      move 0 to validNum
+   end-if
+
+   *> Checking for leading and trailing 0's, update flags
+   if snum(i, j) is = 0 and j is = 1 then
+      move 1 to leadZero
+   else if snum(i, j) is = 0 and j is = 13 then
+      move 1 to trailZero
+   end-if.
+
+
+*> Paragraph to calculate the EAN-13 check value and compare it
+*> to the check digit of an ISBN-13 num
+*> Updates the checkCorr flag depending on it's validity
+checkSUM13.
+
+   *> j = 13 is the check digit position, everything before it feeds totalCheck
+   if j is = 13 then
+
+      divide totalCheck by 10 giving temp remainder cSum
+      subtract cSum from 10 giving cSum
+
+      *> Special case where the remainder is 0, adjust 10 down to 0
+      if cSum is = 10 then
+         move 0 to cSum
+      end-if
+
+      if cSum is = function numval(snum(i, j)) then
+         move 1 to checkCorr
+      end-if
+
+   else
+
+      *> totalCheck += snum(i, j) * multiplier13, weights alternate 1, 3, 1, 3...
+      move function numval(snum(i, j)) to temp
+      multiply temp by multiplier13 giving temp
+      add temp to totalCheck
+
+      if multiplier13 is = 1 then
+         move 3 to multiplier13
+      else
+         move 1 to multiplier13
+      end-if
+
+   end-if.
+
